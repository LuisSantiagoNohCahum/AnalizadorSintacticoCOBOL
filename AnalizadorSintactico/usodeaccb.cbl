@@ -0,0 +1,362 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USODEACCB.
+       AUTHOR. HIRONAKAMURA.
+       INSTALLATION. GITHUB.
+
+      **********************************************************
+      * COBCALC - VARIANTE POR LOTES                           *
+      *                                                        *
+      * Version por lotes de USODEACCEPT: en lugar de pedir    *
+      * cada cliente y monto por terminal, lee un archivo de   *
+      * entrada con pares nombre/monto y calcula el resultado  *
+      * financiero de cada uno hasta fin de archivo.           *
+      *                                                        *
+      **********************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. HP.
+       OBJECT-COMPUTER. HP.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-INPUT ASSIGN TO "CALCIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-INPUT.
+
+           SELECT OPTIONAL COBCALC-LOG ASSIGN TO "COBCALC-LOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
+           SELECT CALC-REPORT ASSIGN TO "CALCRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REPORT.
+
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CALCCHKP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CHKPT.
+
+           SELECT OPTIONAL GL-EXTRACT ASSIGN TO "GLEXTRCT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-GL.
+
+           SELECT OPTIONAL CALC-PARM ASSIGN TO "CALCPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PARM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-INPUT.
+           COPY BATCHREC.
+
+       FD  COBCALC-LOG.
+           COPY LOGREC.
+
+       FD  CALC-REPORT.
+           COPY RPTREC.
+
+       FD  CHECKPOINT-FILE.
+           COPY CHKPTREC.
+
+       FD  GL-EXTRACT.
+           COPY GLEXTRCT.
+
+       FD  CALC-PARM.
+           COPY PARMREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-NOMBRE PIC A(34).
+       01 WS-NUMERO PIC 9(3).
+
+       01 WS-TASA-INTERES PIC 9V999 VALUE 0.05.
+       01 WS-PLAZO-ANIOS PIC 9(2) VALUE 10.
+       01 WS-BASE-INTERES PIC 9V999.
+       01 WS-PLAZO-NEGATIVO PIC S9(2).
+       01 WS-FACTOR-INTERES PIC 9V9(6).
+       01 WS-RESULTADO PIC S9(9)V99.
+       01 WS-RESULTADO-EDITADO PIC $Z,ZZZ,ZZZ,ZZ9.99-.
+       01 WS-FS-INPUT PIC XX.
+       01 WS-FS-LOG PIC XX.
+       01 WS-FS-REPORT PIC XX.
+       01 WS-FS-CHKPT PIC XX.
+       01 WS-FS-GL PIC XX.
+       01 WS-FS-PARM PIC XX.
+       01 WS-CALC-MODE PIC X(2) VALUE "PV".
+       01 WS-EOF-INPUT PIC X VALUE "N".
+           88 FIN-DE-ARCHIVO VALUE "S".
+
+       01 WS-GL-TOTAL-CONTROL PIC S9(9)V99 VALUE 0.
+       01 WS-BANDERA-BALANCE PIC X VALUE "S".
+           88 FUERA-DE-BALANCE VALUE "N".
+
+       01 WS-LINEA-RECONCILIACION.
+           05 FILLER             PIC X(26)
+               VALUE "TOTAL CALCULADO (COBCALC):".
+           05 WS-R-TOTAL-CALCULADO PIC ZZZ,ZZZ,ZZ9.99-.
+           05 FILLER             PIC X VALUE SPACES.
+           05 FILLER             PIC X(22)
+               VALUE "TOTAL DEL MAYOR (GL):".
+           05 WS-R-TOTAL-GL       PIC ZZZ,ZZZ,ZZ9.99-.
+
+       01 WS-CONTADOR-PROCESADOS PIC 9(9) VALUE 0.
+       01 WS-REGISTROS-A-SALTAR PIC 9(9) VALUE 0.
+       01 WS-INTERVALO-CHECKPOINT PIC 9(3) VALUE 5.
+
+       01 WS-NUM-PAGINA PIC 9(4) VALUE 0.
+       01 WS-LINEAS-EN-PAGINA PIC 9(2) VALUE 99.
+       01 WS-MAX-LINEAS-PAGINA PIC 9(2) VALUE 20.
+       01 WS-TOTAL-ACUMULADO PIC S9(9)V99 VALUE 0.
+
+       01 WS-ENCABEZADO-1.
+           05 FILLER             PIC X(10) VALUE "COBCALC - ".
+           05 FILLER             PIC X(30)
+               VALUE "REPORTE DE CORRIDA POR LOTES".
+           05 FILLER             PIC X(10) VALUE "PAGINA: ".
+           05 WS-E-PAGINA         PIC ZZZ9.
+
+       01 WS-ENCABEZADO-2.
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 FILLER             PIC X(34) VALUE "CLIENTE".
+           05 FILLER             PIC X(5) VALUE SPACES.
+           05 FILLER             PIC X(6) VALUE "MONTO".
+           05 FILLER             PIC X(5) VALUE SPACES.
+           05 FILLER             PIC X(10) VALUE "RESULTADO".
+           05 FILLER             PIC X(5) VALUE SPACES.
+           05 FILLER             PIC X(13) VALUE "TOTAL CORRIDO".
+
+       01 WS-LINEA-DETALLE.
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 WS-D-NOMBRE         PIC A(34).
+           05 FILLER             PIC X(3) VALUE SPACES.
+           05 WS-D-MONTO          PIC ZZZ9.
+           05 FILLER             PIC X(4) VALUE SPACES.
+           05 WS-D-RESULTADO      PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER             PIC X(3) VALUE SPACES.
+           05 WS-D-TOTAL          PIC ZZZ,ZZZ,ZZ9.99.
+
+       01 WS-LINEA-PIE.
+           05 FILLER             PIC X(20)
+               VALUE "TOTAL DE LA CORRIDA:".
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 WS-P-TOTAL          PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+           PERFORM 1000-INICIAR
+           PERFORM 2000-PROCESAR-LOTE
+               UNTIL FIN-DE-ARCHIVO
+           PERFORM 8000-CONCILIAR-CONTRA-GL
+           PERFORM 9000-TERMINAR
+           GOBACK.
+
+       1000-INICIAR.
+           PERFORM 1050-LEER-PARAMETRO
+           PERFORM 1100-LEER-CHECKPOINT
+           OPEN INPUT CALC-INPUT
+           IF WS-FS-INPUT NOT = "00"
+               DISPLAY "ERROR: NO SE PUDO ABRIR CALCIN.DAT (STATUS "
+                   WS-FS-INPUT ")"
+               STOP RUN
+           END-IF
+           OPEN EXTEND COBCALC-LOG
+      * El status 05 es normal la primera vez que OPEN EXTEND crea
+      * un archivo OPTIONAL que aun no existia; no es un error.
+           IF WS-FS-LOG NOT = "00" AND WS-FS-LOG NOT = "05"
+               DISPLAY "ERROR: NO SE PUDO ABRIR COBCALC-LOG.DAT ("
+                   "STATUS " WS-FS-LOG ")"
+               STOP RUN
+           END-IF
+           IF WS-REGISTROS-A-SALTAR > 0
+               OPEN EXTEND CALC-REPORT
+           ELSE
+               OPEN OUTPUT CALC-REPORT
+           END-IF
+           IF WS-FS-REPORT NOT = "00"
+               DISPLAY "ERROR: NO SE PUDO ABRIR CALCRPT.DAT (STATUS "
+                   WS-FS-REPORT ")"
+               STOP RUN
+           END-IF
+           PERFORM 1200-SALTAR-REGISTROS-PROCESADOS
+           PERFORM 2100-LEER-SIGUIENTE.
+
+       1050-LEER-PARAMETRO.
+           OPEN INPUT CALC-PARM
+           IF WS-FS-PARM = "00"
+               READ CALC-PARM
+                   NOT AT END
+                       MOVE PARM-CALC-MODE TO WS-CALC-MODE
+               END-READ
+               CLOSE CALC-PARM
+               IF WS-CALC-MODE NOT = "PV" AND WS-CALC-MODE NOT = "FV"
+                       AND WS-CALC-MODE NOT = "AM"
+                   DISPLAY "ADVERTENCIA: CALC-MODE DESCONOCIDO EN "
+                       "CALCPARM.DAT (" WS-CALC-MODE "); SE USA "
+                       "EL VALOR PREDETERMINADO PV."
+                   MOVE "PV" TO WS-CALC-MODE
+               END-IF
+           END-IF.
+
+       1100-LEER-CHECKPOINT.
+           MOVE 0 TO WS-REGISTROS-A-SALTAR
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-FS-CHKPT = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       IF CHKPT-COMPLETO NOT = "S"
+                           MOVE CHKPT-CONTADOR
+                               TO WS-REGISTROS-A-SALTAR
+                           MOVE CHKPT-TOTAL-ACUMULADO
+                               TO WS-TOTAL-ACUMULADO
+                           MOVE CHKPT-NUM-PAGINA
+                               TO WS-NUM-PAGINA
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1200-SALTAR-REGISTROS-PROCESADOS.
+           MOVE WS-REGISTROS-A-SALTAR TO WS-CONTADOR-PROCESADOS
+           PERFORM WS-REGISTROS-A-SALTAR TIMES
+               READ CALC-INPUT
+                   AT END
+                       CONTINUE
+               END-READ
+           END-PERFORM.
+
+       2000-PROCESAR-LOTE.
+           PERFORM 2200-CALCULAR-RESULTADO
+           PERFORM 2300-MOSTRAR-RESULTADO
+           PERFORM 2400-REGISTRAR-BITACORA
+           PERFORM 2500-ESCRIBIR-DETALLE-REPORTE
+           ADD 1 TO WS-CONTADOR-PROCESADOS
+           IF FUNCTION MOD(WS-CONTADOR-PROCESADOS,
+               WS-INTERVALO-CHECKPOINT) = 0
+               PERFORM 2700-ESCRIBIR-CHECKPOINT
+           END-IF
+           PERFORM 2100-LEER-SIGUIENTE.
+
+       2100-LEER-SIGUIENTE.
+           READ CALC-INPUT
+               AT END
+                   SET FIN-DE-ARCHIVO TO TRUE
+               NOT AT END
+                   MOVE BATCH-NOMBRE TO WS-NOMBRE
+                   MOVE BATCH-NUMERO TO WS-NUMERO
+           END-READ.
+
+       2200-CALCULAR-RESULTADO.
+      * WS-CALC-MODE selecciona la funcion financiera a ejecutar:
+      *   PV = valor presente, FV = valor futuro, AM = amortizacion.
+           EVALUATE WS-CALC-MODE
+               WHEN "FV"
+                   COMPUTE WS-BASE-INTERES ROUNDED =
+                       1 + WS-TASA-INTERES
+                   COMPUTE WS-FACTOR-INTERES ROUNDED =
+                       WS-BASE-INTERES ** WS-PLAZO-ANIOS
+                   COMPUTE WS-RESULTADO ROUNDED =
+                       WS-NUMERO * WS-FACTOR-INTERES
+               WHEN "AM"
+                   COMPUTE WS-BASE-INTERES ROUNDED =
+                       1 + WS-TASA-INTERES
+                   COMPUTE WS-PLAZO-NEGATIVO =
+                       0 - WS-PLAZO-ANIOS
+                   COMPUTE WS-FACTOR-INTERES ROUNDED =
+                       WS-BASE-INTERES ** WS-PLAZO-NEGATIVO
+                   COMPUTE WS-RESULTADO ROUNDED =
+                       WS-NUMERO * WS-TASA-INTERES /
+                       (1 - WS-FACTOR-INTERES)
+               WHEN OTHER
+                   COMPUTE WS-RESULTADO ROUNDED =
+                       FUNCTION PRESENT-VALUE
+                           (WS-TASA-INTERES WS-NUMERO)
+           END-EVALUATE.
+
+       2300-MOSTRAR-RESULTADO.
+           MOVE WS-RESULTADO TO WS-RESULTADO-EDITADO
+           DISPLAY "CLIENTE.......: " WS-NOMBRE
+           DISPLAY "MONTO PRINCIPAL: " WS-NUMERO
+           DISPLAY "RESULTADO.....: " WS-RESULTADO-EDITADO.
+
+       2400-REGISTRAR-BITACORA.
+           MOVE WS-NOMBRE TO LOG-NOMBRE
+           MOVE WS-NUMERO TO LOG-NUMERO
+           MOVE WS-RESULTADO TO LOG-RESULTADO
+           MOVE FUNCTION CURRENT-DATE TO LOG-TIMESTAMP
+           WRITE LOG-RECORD.
+
+       2500-ESCRIBIR-DETALLE-REPORTE.
+           IF WS-LINEAS-EN-PAGINA >= WS-MAX-LINEAS-PAGINA
+               PERFORM 2600-ESCRIBIR-ENCABEZADO
+           END-IF
+           ADD WS-RESULTADO TO WS-TOTAL-ACUMULADO
+           MOVE WS-NOMBRE TO WS-D-NOMBRE
+           MOVE WS-NUMERO TO WS-D-MONTO
+           MOVE WS-RESULTADO TO WS-D-RESULTADO
+           MOVE WS-TOTAL-ACUMULADO TO WS-D-TOTAL
+           MOVE WS-LINEA-DETALLE TO RPT-LINE
+           WRITE RPT-RECORD
+           ADD 1 TO WS-LINEAS-EN-PAGINA.
+
+       2600-ESCRIBIR-ENCABEZADO.
+           ADD 1 TO WS-NUM-PAGINA
+           MOVE WS-NUM-PAGINA TO WS-E-PAGINA
+           MOVE WS-ENCABEZADO-1 TO RPT-LINE
+           WRITE RPT-RECORD
+           MOVE WS-ENCABEZADO-2 TO RPT-LINE
+           WRITE RPT-RECORD
+           MOVE 0 TO WS-LINEAS-EN-PAGINA.
+
+       2700-ESCRIBIR-CHECKPOINT.
+           MOVE WS-CONTADOR-PROCESADOS TO CHKPT-CONTADOR
+           MOVE "N" TO CHKPT-COMPLETO
+           MOVE WS-TOTAL-ACUMULADO TO CHKPT-TOTAL-ACUMULADO
+           MOVE WS-NUM-PAGINA TO CHKPT-NUM-PAGINA
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHKPT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       8000-CONCILIAR-CONTRA-GL.
+           MOVE 0 TO WS-GL-TOTAL-CONTROL
+           OPEN INPUT GL-EXTRACT
+           IF WS-FS-GL NOT = "00"
+               DISPLAY "GLEXTRCT.DAT NO SUMINISTRADO O ILEGIBLE "
+                   "(STATUS " WS-FS-GL "); SE OMITE LA "
+                   "CONCILIACION CONTRA EL MAYOR."
+           ELSE
+               READ GL-EXTRACT
+                   NOT AT END
+                       MOVE GL-TOTAL-CONTROL TO WS-GL-TOTAL-CONTROL
+               END-READ
+               CLOSE GL-EXTRACT
+               IF WS-TOTAL-ACUMULADO NOT = WS-GL-TOTAL-CONTROL
+                   SET FUERA-DE-BALANCE TO TRUE
+                   DISPLAY "*** FUERA DE BALANCE CONTRA EL MAYOR (GL) "
+                       "***"
+               ELSE
+                   DISPLAY "CONCILIACION CONTRA EL MAYOR (GL): OK"
+               END-IF
+               MOVE WS-TOTAL-ACUMULADO TO WS-R-TOTAL-CALCULADO
+               MOVE WS-GL-TOTAL-CONTROL TO WS-R-TOTAL-GL
+               MOVE WS-LINEA-RECONCILIACION TO RPT-LINE
+               WRITE RPT-RECORD
+               IF FUERA-DE-BALANCE
+                   MOVE "*** FUERA DE BALANCE CONTRA EL MAYOR (GL) ***"
+                       TO RPT-LINE
+                   WRITE RPT-RECORD
+               END-IF
+           END-IF.
+
+       9000-TERMINAR.
+           MOVE WS-TOTAL-ACUMULADO TO WS-P-TOTAL
+           MOVE WS-LINEA-PIE TO RPT-LINE
+           WRITE RPT-RECORD
+           MOVE WS-CONTADOR-PROCESADOS TO CHKPT-CONTADOR
+           MOVE "S" TO CHKPT-COMPLETO
+           MOVE WS-TOTAL-ACUMULADO TO CHKPT-TOTAL-ACUMULADO
+           MOVE WS-NUM-PAGINA TO CHKPT-NUM-PAGINA
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHKPT-RECORD
+           CLOSE CHECKPOINT-FILE
+           CLOSE CALC-INPUT
+           CLOSE COBCALC-LOG
+           CLOSE CALC-REPORT.
