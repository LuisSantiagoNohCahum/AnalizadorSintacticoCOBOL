@@ -0,0 +1,11 @@
+      * CHKPTREC.CPY
+      * Registro de punto de control de la corrida por lotes de
+      * COBCALC: cuantos registros de CALC-INPUT se han procesado
+      * con exito, el total acumulado de esos registros (para poder
+      * seguir conciliando contra el mayor tras un reinicio), la
+      * ultima pagina del reporte impresa y si la corrida ya termino.
+       01 CHKPT-RECORD.
+           05 CHKPT-CONTADOR       PIC 9(9).
+           05 CHKPT-COMPLETO       PIC X.
+           05 CHKPT-TOTAL-ACUMULADO PIC S9(9)V99.
+           05 CHKPT-NUM-PAGINA      PIC 9(4).
