@@ -0,0 +1,6 @@
+      * BATCHREC.CPY
+      * Registro de entrada para la corrida por lotes de COBCALC:
+      * un cliente y su monto principal por linea.
+       01 BATCH-INPUT-RECORD.
+           05 BATCH-NOMBRE        PIC A(34).
+           05 BATCH-NUMERO        PIC 9(3).
