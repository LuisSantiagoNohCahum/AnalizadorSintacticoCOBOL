@@ -0,0 +1,5 @@
+      * RPTREC.CPY
+      * Linea generica (encabezado, detalle o pie) del reporte
+      * resumen de la corrida por lotes de COBCALC.
+       01 RPT-RECORD.
+           05 RPT-LINE             PIC X(80).
