@@ -0,0 +1,5 @@
+      * GLEXTRCT.CPY
+      * Extracto del mayor general (GL) contra el cual se concilia
+      * el total de control de la corrida por lotes de COBCALC.
+       01 GL-RECORD.
+           05 GL-TOTAL-CONTROL     PIC S9(9)V99.
