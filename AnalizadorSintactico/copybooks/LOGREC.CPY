@@ -0,0 +1,9 @@
+      * LOGREC.CPY
+      * Registro de bitacora para COBCALC-LOG.DAT. Una linea por
+      * ejecucion del calculo: cliente, monto de entrada, resultado
+      * calculado y marca de tiempo de la corrida.
+       01 LOG-RECORD.
+           05 LOG-NOMBRE          PIC A(34).
+           05 LOG-NUMERO          PIC 9(3).
+           05 LOG-RESULTADO       PIC S9(9)V99.
+           05 LOG-TIMESTAMP       PIC X(21).
