@@ -0,0 +1,9 @@
+      * PARMREC.CPY
+      * Parametro de arranque de COBCALC: selecciona que funcion
+      * financiera ejecuta el programa sin necesidad de compilar un
+      * modulo distinto por cada una.
+      *   PV = Valor presente (FUNCTION PRESENT-VALUE)
+      *   FV = Valor futuro (interes compuesto)
+      *   AM = Pago de amortizacion
+       01 PARM-RECORD.
+           05 PARM-CALC-MODE       PIC X(2).
