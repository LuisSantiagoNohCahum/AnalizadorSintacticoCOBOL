@@ -0,0 +1,6 @@
+      * CUSTMAST.CPY
+      * Registro maestro de clientes para el archivo indexado
+      * CUSTMAST, con clave de acceso por numero de cuenta.
+       01 CUST-RECORD.
+           05 CUST-CUENTA         PIC 9(6).
+           05 CUST-NOMBRE         PIC A(34).
