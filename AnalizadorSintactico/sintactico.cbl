@@ -1,24 +1,184 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. USODEACCEPT.
-AUTHOR. HIRONAKAMURA.
-INSTALLATION. GITHUB.
-
-**********************************************************
-* COBCALC                                                *
-*                                                        *
-* Un programa simple que permite realizar funciones      *
-* financieras utilizando funciones intrinsecas.          *
-*                                                        *
-**********************************************************
-
-ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-SOURCE-COMPUTER. HP.
-OBJECT-COMPUTER. HP.
-
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 WS-NOMBRE PIC A(34.7).
-01 WS-NUMERO PIC 9(3).
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USODEACCEPT.
+       AUTHOR. HIRONAKAMURA.
+       INSTALLATION. GITHUB.
+
+      **********************************************************
+      * COBCALC                                                *
+      *                                                        *
+      * Un programa simple que permite realizar funciones      *
+      * financieras utilizando funciones intrinsecas.          *
+      *                                                        *
+      **********************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. HP.
+       OBJECT-COMPUTER. HP.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL COBCALC-LOG ASSIGN TO "COBCALC-LOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
+           SELECT CUSTMAST ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CUST-CUENTA
+               FILE STATUS IS WS-FS-CUSTMAST.
+
+           SELECT OPTIONAL CALC-PARM ASSIGN TO "CALCPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PARM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COBCALC-LOG.
+           COPY LOGREC.
+
+       FD  CUSTMAST.
+           COPY CUSTMAST.
+
+       FD  CALC-PARM.
+           COPY PARMREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-NOMBRE PIC A(34).
+       01 WS-CUENTA PIC 9(6).
+       01 WS-NUMERO PIC 9(3).
+
+       01 WS-TASA-INTERES PIC 9V999 VALUE 0.05.
+       01 WS-PLAZO-ANIOS PIC 9(2) VALUE 10.
+       01 WS-BASE-INTERES PIC 9V999.
+       01 WS-PLAZO-NEGATIVO PIC S9(2).
+       01 WS-FACTOR-INTERES PIC 9V9(6).
+       01 WS-RESULTADO PIC S9(9)V99.
+       01 WS-RESULTADO-EDITADO PIC $Z,ZZZ,ZZZ,ZZ9.99-.
+       01 WS-FS-LOG PIC XX.
+       01 WS-FS-CUSTMAST PIC XX.
+       01 WS-FS-PARM PIC XX.
+       01 WS-CALC-MODE PIC X(2) VALUE "PV".
+
+       01 WS-NUMERO-ENTRADA PIC X(3) JUSTIFIED RIGHT.
+       01 WS-NUMERO-VALIDO PIC X VALUE "N".
+           88 NUMERO-ES-VALIDO VALUE "S".
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+           PERFORM 0100-LEER-PARAMETRO
+           PERFORM 1000-OBTENER-DATOS
+           PERFORM 2000-CALCULAR-RESULTADO
+           PERFORM 3000-MOSTRAR-RESULTADO
+           PERFORM 4000-REGISTRAR-BITACORA
+           GOBACK.
+
+       0100-LEER-PARAMETRO.
+           OPEN INPUT CALC-PARM
+           IF WS-FS-PARM = "00"
+               READ CALC-PARM
+                   NOT AT END
+                       MOVE PARM-CALC-MODE TO WS-CALC-MODE
+               END-READ
+               CLOSE CALC-PARM
+               IF WS-CALC-MODE NOT = "PV" AND WS-CALC-MODE NOT = "FV"
+                       AND WS-CALC-MODE NOT = "AM"
+                   DISPLAY "ADVERTENCIA: CALC-MODE DESCONOCIDO EN "
+                       "CALCPARM.DAT (" WS-CALC-MODE "); SE USA "
+                       "EL VALOR PREDETERMINADO PV."
+                   MOVE "PV" TO WS-CALC-MODE
+               END-IF
+           END-IF.
+
+       1000-OBTENER-DATOS.
+           PERFORM 1050-BUSCAR-CLIENTE
+           MOVE "N" TO WS-NUMERO-VALIDO
+           PERFORM 1100-OBTENER-MONTO
+               UNTIL NUMERO-ES-VALIDO.
+
+       1050-BUSCAR-CLIENTE.
+           DISPLAY "NUMERO DE CUENTA: "
+           ACCEPT WS-CUENTA
+           MOVE WS-CUENTA TO CUST-CUENTA
+           OPEN INPUT CUSTMAST
+           IF WS-FS-CUSTMAST NOT = "00"
+               DISPLAY "ERROR: NO SE PUDO ABRIR CUSTMAST.DAT (STATUS "
+                   WS-FS-CUSTMAST ")"
+               MOVE "CLIENTE DESCONOCIDO" TO WS-NOMBRE
+           ELSE
+               READ CUSTMAST
+                   INVALID KEY
+                       DISPLAY "CUENTA NO ENCONTRADA: " WS-CUENTA
+                       MOVE "CLIENTE DESCONOCIDO" TO WS-NOMBRE
+                   NOT INVALID KEY
+                       MOVE CUST-NOMBRE TO WS-NOMBRE
+               END-READ
+               CLOSE CUSTMAST
+           END-IF.
+
+       1100-OBTENER-MONTO.
+           DISPLAY "MONTO PRINCIPAL: "
+           ACCEPT WS-NUMERO-ENTRADA
+           IF WS-NUMERO-ENTRADA = SPACES
+               DISPLAY "ERROR: EL MONTO NO PUEDE QUEDAR EN BLANCO. "
+                   "INTENTE DE NUEVO."
+           ELSE
+               INSPECT WS-NUMERO-ENTRADA
+                   REPLACING LEADING SPACE BY ZERO
+               IF WS-NUMERO-ENTRADA IS NOT NUMERIC
+                   DISPLAY "ERROR: EL MONTO DEBE SER NUMERICO (3 "
+                       "DIGITOS). INTENTE DE NUEVO."
+               ELSE
+                   MOVE WS-NUMERO-ENTRADA TO WS-NUMERO
+                   SET NUMERO-ES-VALIDO TO TRUE
+               END-IF
+           END-IF.
+
+       2000-CALCULAR-RESULTADO.
+      * WS-CALC-MODE selecciona la funcion financiera a ejecutar:
+      *   PV = valor presente, FV = valor futuro, AM = amortizacion.
+           EVALUATE WS-CALC-MODE
+               WHEN "FV"
+                   COMPUTE WS-BASE-INTERES ROUNDED =
+                       1 + WS-TASA-INTERES
+                   COMPUTE WS-FACTOR-INTERES ROUNDED =
+                       WS-BASE-INTERES ** WS-PLAZO-ANIOS
+                   COMPUTE WS-RESULTADO ROUNDED =
+                       WS-NUMERO * WS-FACTOR-INTERES
+               WHEN "AM"
+                   COMPUTE WS-BASE-INTERES ROUNDED =
+                       1 + WS-TASA-INTERES
+                   COMPUTE WS-PLAZO-NEGATIVO =
+                       0 - WS-PLAZO-ANIOS
+                   COMPUTE WS-FACTOR-INTERES ROUNDED =
+                       WS-BASE-INTERES ** WS-PLAZO-NEGATIVO
+                   COMPUTE WS-RESULTADO ROUNDED =
+                       WS-NUMERO * WS-TASA-INTERES /
+                       (1 - WS-FACTOR-INTERES)
+               WHEN OTHER
+                   COMPUTE WS-RESULTADO ROUNDED =
+                       FUNCTION PRESENT-VALUE
+                           (WS-TASA-INTERES WS-NUMERO)
+           END-EVALUATE.
+
+       3000-MOSTRAR-RESULTADO.
+           MOVE WS-RESULTADO TO WS-RESULTADO-EDITADO
+           DISPLAY "CLIENTE.......: " WS-NOMBRE
+           DISPLAY "MONTO PRINCIPAL: " WS-NUMERO
+           DISPLAY "RESULTADO.....: " WS-RESULTADO-EDITADO.
+
+       4000-REGISTRAR-BITACORA.
+           OPEN EXTEND COBCALC-LOG
+      * El status 05 es normal la primera vez que OPEN EXTEND crea
+      * un archivo OPTIONAL que aun no existia; no es un error.
+           IF WS-FS-LOG NOT = "00" AND WS-FS-LOG NOT = "05"
+               DISPLAY "ERROR: NO SE PUDO ABRIR COBCALC-LOG.DAT ("
+                   "STATUS " WS-FS-LOG ")"
+               STOP RUN
+           END-IF
+           MOVE WS-NOMBRE TO LOG-NOMBRE
+           MOVE WS-NUMERO TO LOG-NUMERO
+           MOVE WS-RESULTADO TO LOG-RESULTADO
+           MOVE FUNCTION CURRENT-DATE TO LOG-TIMESTAMP
+           WRITE LOG-RECORD
+           CLOSE COBCALC-LOG.
